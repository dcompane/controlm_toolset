@@ -1,114 +1,608 @@
-       Identification Division.                                                 
-       Program-Id. NUREQUSR.                                                    
-                                                                                
-       Environment Division.                                                    
-       Input-Output Section.                                                    
-       File-Control.                                                            
-           Select Merged-Ulist Assign To MRGFILE                                
-           Organization Is Line Sequential                                      
-           Access is Sequential.                                                
-           Select New-Ulist Assign To DISPLAY                                   
-           Organization Is Line Sequential                                      
-           Access is Sequential.                                                
-                                                                                
-      DATA DIVISION.                                                            
-      File Section.                                                             
-       FD Merged-Ulist                                                          
-           Label Records Are Standard.                                          
-        01 Merged-Ulist-Rec.                                                    
-          02 M-ACTION          PIC X.                                           
-          02 M-ADS-ID          PIC X(64).                                       
-          02 FILLER            PIC X.                                           
-          02 M-RACF-ID         PIC X(8).                                        
-                                                                                
-       FD New-Ulist                                                             
-           Label Records Are Standard.                                          
-        01 New-Ulist-Rec.                                                       
-          02 N-ACTION          PIC X value spaces.                              
-          02 N-ADS-ID          PIC X(64).                                       
-          02 N-FILLER          PIC X value spaces.                              
-          02 N-RACF-ID         PIC X(8).                                        
-                                                                                
-      WORKING-STORAGE Section.                                                  
-      01 Buffer-Ulist-Rec.                                                      
-          02 B-ACTION          PIC X value spaces.                              
-          02 B-ADS-ID          PIC X(64) value spaces.                          
-          02 FILLER            PIC X value spaces.                              
-          02 B-RACF-ID         PIC X(8) value spaces.                           
-      77 EOF-Ulist-Recs        PIC X value 'N'.                                 
-                                                                                
-      PROCEDURE DIVISION.                                                       
-       Main-Para.                                                               
-           Perform Open-Para                                                    
-           Perform Process-Para Until EOF-Ulist-Recs = 'Y'                      
-           Perform End-Para                                                     
-           Stop Run.                                                            
-                                                                                
-       Open-Para.                                                               
-           Open  Input Merged-Ulist                                             
-                 Output New-Ulist                                               
-           Read Merged-Ulist At End Move 'Y' To EOF-Ulist-Recs.                 
-           perform Copy-to-Buffer.                                              
-                                                                                
-       Process-Para.                                                            
-           Read Merged-Ulist At End Move 'Y' To EOF-Ulist-Recs.                 
-           if B-ADS-ID is EQUAL M-ADS-ID  
-               if M-ACTION = 'D'                                                 
-                  if EOF-Ulist-Recs not equal 'Y'                                
-                     Read Merged-Ulist At End Move 'Y' To EOF-Ulist-Recs         
-                  end-if                                                         
-                  perform Copy-to-Buffer                                         
-               Else if M-action = 'C'                                            
-                  perform Copy-to-Output                                         
-                  write New-Ulist-Rec                                            
-                  if EOF-Ulist-Recs not equal 'Y'                                
-                     Read Merged-Ulist At End Move 'Y' To EOF-Ulist-Recs         
-                  end-if                                                         
-                  perform Copy-to-Buffer                                         
-                  Move spaces to New-Ulist-Rec                                   
-               End-IF                                                            
-           else                                                                  
-              if M-ADS-ID not equal  B-ADS-ID                                    
-                if M-ACTION equal spaces                                         
-                    perform Copy-to-Output                                       
-                    move B-ADS-ID to N-ADS-ID                                    
-                    move B-RACF-ID to N-RACF-ID                                  
-                    write New-Ulist-Rec                                          
-                    perform Copy-to-Buffer                                       
-                    Move spaces to New-Ulist-Rec                                 
-                 else if M-ACTION = 'A'                                          
-                    perform Copy-to-Output                                       
-                    write New-Ulist-Rec                                          
-                    if EOF-Ulist-Recs not equal 'Y'                              
-                       Read Merged-Ulist At End Move 'Y' To EOF-Ulist-Recs       
-                    end-if                                                       
-                    perform Copy-to-Buffer                                       
-                    move spaces to New-Ulist-Rec                                 
-                 end-if                                                          
-              end-if                                                             
-           end-if.                                                               
-                                                                                 
-       Copy-to-Buffer.                                                           
-           move M-ACTION to B-ACTION                                             
-           move M-ADS-ID to B-ADS-ID                                             
-           move M-RACF-ID to B-RACF-ID.                                          
-                                                                                 
-       Copy-to-Output.                                                           
-           move spaces to N-ACTION                                               
-           move spaces to N-FILLER                                               
-           move B-ADS-ID to N-ADS-ID                                             
-           move B-RACF-ID to N-RACF-ID.                                          
-                                                                                 
-       End-Para.                                                                 
-           if M-ACTION = spaces                                                  
-               move M-ADS-ID to N-ADS-ID                                         
-               move M-RACF-ID to N-RACF-ID                                       
-               write New-Ulist-Rec                                               
-           else if M-ACTION = 'A'                                                
-               move M-ADS-ID to N-ADS-ID                                         
-               move M-RACF-ID to N-RACF-ID                                       
-               write New-Ulist-Rec                                               
-           end-if                                                                
-           Close Merged-Ulist New-Ulist.                                         
-
-        EXIT PROGRAM.
\ No newline at end of file
+       Identification Division.
+       Program-Id. NUREQUSR.
+
+       Environment Division.
+       Input-Output Section.
+       File-Control.
+           Select Merged-Ulist Assign To MRGFILE
+           Organization Is Line Sequential
+           Access is Sequential.
+           Select New-Ulist Assign To NEWULST
+           Organization Is Indexed
+           Access Is Sequential
+           Record Key Is N-ADS-ID.
+           Select Audit-Log Assign To AUDITLOG
+           Organization Is Line Sequential
+           Access is Sequential.
+           Select Reject-File Assign To REJFILE
+           Organization Is Line Sequential
+           Access is Sequential.
+           Select Exception-File Assign To EXCPFILE
+           Organization Is Line Sequential
+           Access is Sequential.
+           Select Checkpoint-Out Assign To CHKPTOUT
+           Organization Is Line Sequential
+           Access is Sequential.
+           Select Optional Checkpoint-In Assign To CHKPTIN
+           Organization Is Line Sequential
+           Access is Sequential.
+
+       DATA DIVISION.
+       File Section.
+       FD Merged-Ulist
+           Label Records Are Standard.
+        01 Merged-Ulist-Rec.
+          02 M-ACTION          PIC X.
+          02 M-ADS-ID          PIC X(64).
+          02 FILLER            PIC X.
+          02 M-RACF-ID         PIC X(8).
+          02 M-EFF-DATE         PIC X(8) value spaces.
+          02 M-EXP-DATE         PIC X(8) value spaces.
+          02 M-GRP-COUNT       PIC 9(02) value 0.
+          02 M-GRP-ENTRY OCCURS 0 To 10 Times
+                         Depending On M-GRP-COUNT.
+             03 M-GRP-ACTION     PIC X.
+             03 M-GRP-RACF-ID    PIC X(8).
+             03 M-GRP-EFF-DATE   PIC X(8).
+             03 M-GRP-EXP-DATE   PIC X(8).
+
+       FD New-Ulist
+           Label Records Are Standard.
+        01 New-Ulist-Rec.
+          02 N-ACTION          PIC X value spaces.
+          02 N-ADS-ID          PIC X(64).
+          02 N-FILLER          PIC X value spaces.
+          02 N-RACF-ID         PIC X(8).
+          02 N-EFF-DATE         PIC X(8) value spaces.
+          02 N-EXP-DATE         PIC X(8) value spaces.
+          02 N-GRP-COUNT       PIC 9(02) value 0.
+          02 N-GRP-ENTRY OCCURS 0 To 10 Times
+                         Depending On N-GRP-COUNT.
+             03 N-GRP-ACTION     PIC X.
+             03 N-GRP-RACF-ID    PIC X(8).
+             03 N-GRP-EFF-DATE   PIC X(8).
+             03 N-GRP-EXP-DATE   PIC X(8).
+
+       FD Audit-Log
+           Label Records Are Standard.
+        01 Audit-Log-Rec.
+          02 AL-ACTION         PIC X.
+          02 FILLER            PIC X value space.
+          02 AL-ADS-ID         PIC X(64).
+          02 FILLER            PIC X value space.
+          02 AL-OLD-RACF-ID    PIC X(8).
+          02 FILLER            PIC X value space.
+          02 AL-NEW-RACF-ID    PIC X(8).
+          02 FILLER            PIC X value space.
+          02 AL-TIMESTAMP      PIC X(14).
+
+       FD Reject-File
+           Label Records Are Standard.
+        01 Reject-Rec.
+          02 RJ-ADS-ID         PIC X(64).
+          02 FILLER            PIC X value space.
+          02 RJ-RACF-ID        PIC X(8).
+          02 FILLER            PIC X value space.
+          02 RJ-EFF-DATE       PIC X(8).
+          02 FILLER            PIC X value space.
+          02 RJ-EXP-DATE       PIC X(8).
+          02 FILLER            PIC X value space.
+          02 RJ-GRP-COUNT      PIC 9(02).
+          02 RJ-GRP-ENTRY OCCURS 10 Times.
+             03 RJ-GRP-ACTION    PIC X.
+             03 RJ-GRP-RACF-ID   PIC X(8).
+             03 RJ-GRP-EFF-DATE  PIC X(8).
+             03 RJ-GRP-EXP-DATE  PIC X(8).
+          02 FILLER            PIC X value space.
+          02 RJ-REASON         PIC X(40).
+
+       FD Exception-File
+           Label Records Are Standard.
+        01 Exception-Rec.
+          02 EX-ADS-ID-1       PIC X(64).
+          02 FILLER            PIC X value space.
+          02 EX-ACTION-1       PIC X.
+          02 FILLER            PIC X value space.
+          02 EX-RACF-1         PIC X(8).
+          02 FILLER            PIC X value space.
+          02 EX-EFF-DATE-1     PIC X(8).
+          02 FILLER            PIC X value space.
+          02 EX-EXP-DATE-1     PIC X(8).
+          02 FILLER            PIC X value space.
+          02 EX-GRP-COUNT-1    PIC 9(02).
+          02 EX-GRP-ENTRY-1 OCCURS 10 Times.
+             03 EX-GRP-ACTION-1    PIC X.
+             03 EX-GRP-RACF-ID-1   PIC X(8).
+             03 EX-GRP-EFF-DATE-1  PIC X(8).
+             03 EX-GRP-EXP-DATE-1  PIC X(8).
+          02 FILLER            PIC X(2) value spaces.
+          02 EX-ADS-ID-2       PIC X(64).
+          02 FILLER            PIC X value space.
+          02 EX-ACTION-2       PIC X.
+          02 FILLER            PIC X value space.
+          02 EX-RACF-2         PIC X(8).
+          02 FILLER            PIC X value space.
+          02 EX-EFF-DATE-2     PIC X(8).
+          02 FILLER            PIC X value space.
+          02 EX-EXP-DATE-2     PIC X(8).
+          02 FILLER            PIC X value space.
+          02 EX-GRP-COUNT-2    PIC 9(02).
+          02 EX-GRP-ENTRY-2 OCCURS 10 Times.
+             03 EX-GRP-ACTION-2    PIC X.
+             03 EX-GRP-RACF-ID-2   PIC X(8).
+             03 EX-GRP-EFF-DATE-2  PIC X(8).
+             03 EX-GRP-EXP-DATE-2  PIC X(8).
+
+       FD Checkpoint-Out
+           Label Records Are Standard.
+        01 Checkpoint-Out-Rec.
+          02 CKO-Last-ADS-ID   PIC X(64).
+          02 FILLER            PIC X value space.
+          02 CKO-Read-Count    PIC 9(09).
+
+       FD Checkpoint-In
+           Label Records Are Standard.
+        01 Checkpoint-In-Rec.
+          02 CKI-Last-ADS-ID   PIC X(64).
+          02 FILLER            PIC X value space.
+          02 CKI-Read-Count    PIC 9(09).
+
+       WORKING-STORAGE Section.
+       01 Buffer-Ulist-Rec.
+          02 B-ACTION          PIC X value spaces.
+          02 B-ADS-ID          PIC X(64) value spaces.
+          02 FILLER            PIC X value spaces.
+          02 B-RACF-ID         PIC X(8) value spaces.
+          02 B-EFF-DATE         PIC X(8) value spaces.
+          02 B-EXP-DATE         PIC X(8) value spaces.
+          02 B-GRP-COUNT       PIC 9(02) value 0.
+          02 B-GRP-ENTRY OCCURS 0 To 10 Times
+                         Depending On B-GRP-COUNT.
+             03 B-GRP-ACTION     PIC X.
+             03 B-GRP-RACF-ID    PIC X(8).
+             03 B-GRP-EFF-DATE   PIC X(8).
+             03 B-GRP-EXP-DATE   PIC X(8).
+       77 WS-Grp-Idx            PIC 9(02) value 0 Comp.
+       77 WS-Out-Grp-Idx        PIC 9(02) value 0 Comp.
+       77 EOF-Checkpoint-Recs    PIC X value 'N'.
+       77 WS-Restarting          PIC X value 'N'.
+       77 WS-Restart-ADS-ID      PIC X(64) value low-values.
+       77 WS-Purge-Primary       PIC X value 'N'.
+       77 WS-Grp-Purge           PIC X value 'N'.
+       77 EOF-Ulist-Recs        PIC X value 'N'.
+       77 WS-Rec-Valid          PIC X value 'Y'.
+       77 WS-Last-ADS-ID        PIC X(64) value low-values.
+       77 WS-Run-Timestamp      PIC X(14) value spaces.
+       77 WS-Current-Date       PIC X(8) value spaces.
+       77 WS-Current-Time       PIC X(6) value spaces.
+       77 WS-Read-Count         PIC 9(09) value 0.
+       77 WS-Write-Count        PIC 9(09) value 0.
+       77 WS-Reject-Count       PIC 9(09) value 0.
+       77 WS-Exception-Count    PIC 9(09) value 0.
+       77 WS-Count-Spaces       PIC 9(09) value 0.
+       77 WS-Count-Add          PIC 9(09) value 0.
+       77 WS-Count-Change       PIC 9(09) value 0.
+       77 WS-Count-Delete       PIC 9(09) value 0.
+       77 WS-Exception-Pending  PIC X value 'N'.
+       77 WS-Total-Applied      PIC 9(09) value 0.
+
+       PROCEDURE DIVISION.
+       Main-Para.
+           Perform Open-Para
+           Perform Process-Para Until EOF-Ulist-Recs = 'Y'
+           Perform End-Para
+           Perform Report-Para
+           Perform Set-Return-Code-Para
+           Stop Run.
+
+       Open-Para.
+           Accept WS-Current-Date From Date Yyyymmdd
+           Accept WS-Current-Time From Time
+           Move WS-Current-Date To WS-Run-Timestamp(1:8)
+           Move WS-Current-Time To WS-Run-Timestamp(9:6)
+           Open  Input Merged-Ulist
+           Perform Load-Restart-Point-Para
+           If WS-Restarting = 'Y'
+              Open I-O New-Ulist
+              Open Extend Audit-Log
+           Else
+              Open Output New-Ulist
+              Open Output Audit-Log
+           End-If
+           Open  Output Reject-File
+                 Output Exception-File
+                 Output Checkpoint-Out
+           Perform Read-Merged-Para
+           perform Copy-to-Buffer.
+
+       Load-Restart-Point-Para.
+           Open Input Checkpoint-In
+           Read Checkpoint-In At End Move 'Y' To EOF-Checkpoint-Recs
+           End-Read
+           Perform Read-Checkpoint-Para
+              Until EOF-Checkpoint-Recs = 'Y'
+           Close Checkpoint-In.
+
+       Read-Checkpoint-Para.
+           Move 'Y' To WS-Restarting
+           Move CKI-Last-ADS-ID To WS-Restart-ADS-ID
+           Read Checkpoint-In At End Move 'Y' To EOF-Checkpoint-Recs
+           End-Read.
+
+       Read-Merged-Para.
+           If EOF-Ulist-Recs Not Equal 'Y'
+              Move 'N' To WS-Rec-Valid
+              Perform Read-One-Para
+              Perform Read-One-Para
+                 Until EOF-Ulist-Recs = 'Y' Or WS-Rec-Valid = 'Y'
+           End-If.
+
+       Read-One-Para.
+           Read Merged-Ulist At End Move 'Y' To EOF-Ulist-Recs.
+           If EOF-Ulist-Recs Not Equal 'Y'
+              Add 1 To WS-Read-Count
+              If M-ADS-ID Less Than WS-Last-ADS-ID
+                 Move 'N' To WS-Rec-Valid
+                 Move Spaces To Reject-Rec
+                 Move M-ADS-ID To RJ-ADS-ID
+                 Move M-RACF-ID To RJ-RACF-ID
+                 Move M-EFF-DATE To RJ-EFF-DATE
+                 Move M-EXP-DATE To RJ-EXP-DATE
+                 Move M-GRP-COUNT To RJ-GRP-COUNT
+                 Perform Copy-One-Reject-Grp-Entry
+                    Varying WS-Grp-Idx From 1 By 1
+                    Until WS-Grp-Idx > M-GRP-COUNT
+                 Move 'ADS-ID OUT OF SEQUENCE - REJECTED' To RJ-REASON
+                 Write Reject-Rec
+                 Add 1 To WS-Reject-Count
+              Else
+                 Move 'Y' To WS-Rec-Valid
+                 Move M-ADS-ID To WS-Last-ADS-ID
+                 Move 'N' To WS-Exception-Pending
+                 If WS-Restarting = 'Y'
+                    And M-ADS-ID Not Greater Than WS-Restart-ADS-ID
+                    Move 'N' To WS-Rec-Valid
+                 End-If
+              End-If
+           Else
+              Move 'Y' To WS-Rec-Valid
+           End-If.
+
+       Process-Para.
+           perform Read-Merged-Para
+           if EOF-Ulist-Recs Not Equal 'Y'
+           if B-ADS-ID is EQUAL M-ADS-ID
+               if M-ACTION = 'D'
+                  if B-ACTION = 'A'
+                     perform Write-Exception-Para
+                     perform Read-Merged-Para
+                     perform Copy-to-Buffer
+                  else
+                     Move 'N' To WS-Exception-Pending
+                     perform Purge-Buffered-Group-Para
+                     Move Spaces To Audit-Log-Rec
+                     Move B-ADS-ID To AL-ADS-ID
+                     Move 'D' To AL-ACTION
+                     Move B-RACF-ID To AL-OLD-RACF-ID
+                     Move spaces To AL-NEW-RACF-ID
+                     Move WS-Run-Timestamp To AL-TIMESTAMP
+                     Write Audit-Log-Rec
+                     Add 1 To WS-Count-Delete
+                     perform Read-Merged-Para
+                     perform Copy-to-Buffer
+                  end-if
+               Else if M-action = 'C'
+                  Move 'N' To WS-Exception-Pending
+                  Move M-RACF-ID To B-RACF-ID
+                  Move M-EFF-DATE To B-EFF-DATE
+                  Move M-EXP-DATE To B-EXP-DATE
+                  perform Copy-Group-to-Buffer
+                  perform Copy-to-Output
+                  If WS-Purge-Primary = 'Y'
+                     Move Spaces To Audit-Log-Rec
+                     Move 'D' To AL-ACTION
+                     Move M-ADS-ID To AL-ADS-ID
+                     Move B-RACF-ID To AL-OLD-RACF-ID
+                     Move Spaces To AL-NEW-RACF-ID
+                     Move WS-Run-Timestamp To AL-TIMESTAMP
+                     Write Audit-Log-Rec
+                     Add 1 To WS-Count-Delete
+                  Else
+                     write New-Ulist-Rec
+                     Add 1 To WS-Write-Count
+                     perform Checkpoint-Para
+                     Move Spaces To Audit-Log-Rec
+                     Move 'C' To AL-ACTION
+                     Move M-ADS-ID To AL-ADS-ID
+                     Move B-RACF-ID To AL-OLD-RACF-ID
+                     Move M-RACF-ID To AL-NEW-RACF-ID
+                     Move WS-Run-Timestamp To AL-TIMESTAMP
+                     Write Audit-Log-Rec
+                     Add 1 To WS-Count-Change
+                  End-If
+                  perform Read-Merged-Para
+                  perform Copy-to-Buffer
+                  Move spaces to New-Ulist-Rec
+               Else if M-ACTION = 'A'
+                  perform Write-Exception-Para
+                  perform Read-Merged-Para
+                  perform Copy-to-Buffer
+               End-IF
+           else
+              if M-ADS-ID not equal  B-ADS-ID
+                 perform Flush-Buffer-Para
+                 perform Copy-to-Buffer
+              end-if
+           end-if
+           end-if.
+
+       Flush-Buffer-Para.
+           if B-ACTION equal spaces
+              Move 'N' To WS-Exception-Pending
+              perform Copy-to-Output
+              move B-ADS-ID to N-ADS-ID
+              move B-RACF-ID to N-RACF-ID
+              If WS-Purge-Primary = 'Y'
+                 Move Spaces To Audit-Log-Rec
+                 Move 'D' To AL-ACTION
+                 Move B-ADS-ID To AL-ADS-ID
+                 Move B-RACF-ID To AL-OLD-RACF-ID
+                 Move Spaces To AL-NEW-RACF-ID
+                 Move WS-Run-Timestamp To AL-TIMESTAMP
+                 Write Audit-Log-Rec
+                 Add 1 To WS-Count-Delete
+              Else
+                 write New-Ulist-Rec
+                 Add 1 To WS-Write-Count
+                 Add 1 To WS-Count-Spaces
+                 perform Checkpoint-Para
+              End-If
+              Move spaces to New-Ulist-Rec
+           else if B-ACTION = 'A'
+              Move 'N' To WS-Exception-Pending
+              perform Copy-to-Output
+              If WS-Purge-Primary = 'Y'
+                 Move Spaces To Audit-Log-Rec
+                 Move 'D' To AL-ACTION
+                 Move B-ADS-ID To AL-ADS-ID
+                 Move B-RACF-ID To AL-OLD-RACF-ID
+                 Move Spaces To AL-NEW-RACF-ID
+                 Move WS-Run-Timestamp To AL-TIMESTAMP
+                 Write Audit-Log-Rec
+                 Add 1 To WS-Count-Delete
+              Else
+                 write New-Ulist-Rec
+                 Add 1 To WS-Write-Count
+                 perform Checkpoint-Para
+                 Move Spaces To Audit-Log-Rec
+                 Move 'A' To AL-ACTION
+                 Move B-ADS-ID To AL-ADS-ID
+                 Move spaces To AL-OLD-RACF-ID
+                 Move B-RACF-ID To AL-NEW-RACF-ID
+                 Move WS-Run-Timestamp To AL-TIMESTAMP
+                 Write Audit-Log-Rec
+                 Add 1 To WS-Count-Add
+              End-If
+              move spaces to New-Ulist-Rec
+           else if B-ACTION = 'C' Or B-ACTION = 'D'
+              Move 'N' To WS-Exception-Pending
+              Move Spaces To Reject-Rec
+              Move B-ADS-ID To RJ-ADS-ID
+              Move B-RACF-ID To RJ-RACF-ID
+              Move B-EFF-DATE To RJ-EFF-DATE
+              Move B-EXP-DATE To RJ-EXP-DATE
+              Move B-GRP-COUNT To RJ-GRP-COUNT
+              Perform Copy-One-Buffered-Reject-Grp-Entry
+                 Varying WS-Grp-Idx From 1 By 1
+                 Until WS-Grp-Idx > B-GRP-COUNT
+              Move 'C/D ACTION WITH NO BASE ROW - REJECTED'
+                 To RJ-REASON
+              Write Reject-Rec
+              Add 1 To WS-Reject-Count
+           end-if.
+
+       Copy-to-Buffer.
+           move M-ACTION to B-ACTION
+           move M-ADS-ID to B-ADS-ID
+           move M-RACF-ID to B-RACF-ID
+           move M-EFF-DATE to B-EFF-DATE
+           move M-EXP-DATE to B-EXP-DATE
+           perform Copy-Group-to-Buffer.
+
+       Copy-Group-to-Buffer.
+           Move M-GRP-COUNT To B-GRP-COUNT
+           Perform Copy-One-Grp-Entry
+              Varying WS-Grp-Idx From 1 By 1
+              Until WS-Grp-Idx > M-GRP-COUNT.
+
+       Copy-One-Grp-Entry.
+           Move M-GRP-ACTION(WS-Grp-Idx) To B-GRP-ACTION(WS-Grp-Idx)
+           Move M-GRP-RACF-ID(WS-Grp-Idx) To B-GRP-RACF-ID(WS-Grp-Idx)
+           Move M-GRP-EFF-DATE(WS-Grp-Idx) To B-GRP-EFF-DATE(WS-Grp-Idx)
+           Move M-GRP-EXP-DATE(WS-Grp-Idx)
+              To B-GRP-EXP-DATE(WS-Grp-Idx).
+
+       Copy-to-Output.
+           move spaces to N-ACTION
+           move spaces to N-FILLER
+           move B-ADS-ID to N-ADS-ID
+           move B-RACF-ID to N-RACF-ID
+           move B-EFF-DATE to N-EFF-DATE
+           move B-EXP-DATE to N-EXP-DATE
+           Move 0 To N-GRP-COUNT
+           perform Check-Expiration-Para
+           perform Build-Output-Group.
+
+       Check-Expiration-Para.
+           Move 'N' To WS-Purge-Primary
+           If N-EXP-DATE Not Equal Spaces
+              And N-EXP-DATE Less Than WS-Current-Date
+              Move 'Y' To WS-Purge-Primary
+           End-If.
+
+       Build-Output-Group.
+           Move 0 To WS-Out-Grp-Idx
+           Perform Build-One-Output-Grp-Entry
+              Varying WS-Grp-Idx From 1 By 1
+              Until WS-Grp-Idx > B-GRP-COUNT.
+
+       Build-One-Output-Grp-Entry.
+           Move 'N' To WS-Grp-Purge
+           If B-GRP-EXP-DATE(WS-Grp-Idx) Not Equal Spaces
+              And B-GRP-EXP-DATE(WS-Grp-Idx) Less Than WS-Current-Date
+              Move 'Y' To WS-Grp-Purge
+           End-If
+           If WS-Purge-Primary = 'Y'
+              Move Spaces To Audit-Log-Rec
+              Move 'D' To AL-ACTION
+              Move N-ADS-ID To AL-ADS-ID
+              Move B-GRP-RACF-ID(WS-Grp-Idx) To AL-OLD-RACF-ID
+              Move Spaces To AL-NEW-RACF-ID
+              Move WS-Run-Timestamp To AL-TIMESTAMP
+              Write Audit-Log-Rec
+              Add 1 To WS-Count-Delete
+           Else
+              If B-GRP-ACTION(WS-Grp-Idx) Not Equal 'D'
+                 And WS-Grp-Purge Not Equal 'Y'
+                 Add 1 To WS-Out-Grp-Idx
+                 Move WS-Out-Grp-Idx To N-GRP-COUNT
+                 Move B-GRP-ACTION(WS-Grp-Idx)
+                    To N-GRP-ACTION(WS-Out-Grp-Idx)
+                 Move B-GRP-RACF-ID(WS-Grp-Idx)
+                    To N-GRP-RACF-ID(WS-Out-Grp-Idx)
+                 Move B-GRP-EFF-DATE(WS-Grp-Idx)
+                    To N-GRP-EFF-DATE(WS-Out-Grp-Idx)
+                 Move B-GRP-EXP-DATE(WS-Grp-Idx)
+                    To N-GRP-EXP-DATE(WS-Out-Grp-Idx)
+                 Move Spaces To Audit-Log-Rec
+                 Move 'A' To AL-ACTION
+                 Move N-ADS-ID To AL-ADS-ID
+                 Move Spaces To AL-OLD-RACF-ID
+                 Move B-GRP-RACF-ID(WS-Grp-Idx) To AL-NEW-RACF-ID
+                 Move WS-Run-Timestamp To AL-TIMESTAMP
+                 Write Audit-Log-Rec
+                 Add 1 To WS-Count-Add
+              Else
+                 Move Spaces To Audit-Log-Rec
+                 Move 'D' To AL-ACTION
+                 Move N-ADS-ID To AL-ADS-ID
+                 Move B-GRP-RACF-ID(WS-Grp-Idx) To AL-OLD-RACF-ID
+                 Move Spaces To AL-NEW-RACF-ID
+                 Move WS-Run-Timestamp To AL-TIMESTAMP
+                 Write Audit-Log-Rec
+                 Add 1 To WS-Count-Delete
+              End-If
+           End-If.
+
+       Purge-Buffered-Group-Para.
+           Perform Purge-One-Buffered-Grp-Entry
+              Varying WS-Grp-Idx From 1 By 1
+              Until WS-Grp-Idx > B-GRP-COUNT.
+
+       Purge-One-Buffered-Grp-Entry.
+           Move Spaces To Audit-Log-Rec
+           Move 'D' To AL-ACTION
+           Move B-ADS-ID To AL-ADS-ID
+           Move B-GRP-RACF-ID(WS-Grp-Idx) To AL-OLD-RACF-ID
+           Move Spaces To AL-NEW-RACF-ID
+           Move WS-Run-Timestamp To AL-TIMESTAMP
+           Write Audit-Log-Rec
+           Add 1 To WS-Count-Delete.
+
+       Checkpoint-Para.
+           Move Spaces To Checkpoint-Out-Rec
+           Move N-ADS-ID To CKO-Last-ADS-ID
+           Move WS-Read-Count To CKO-Read-Count
+           Write Checkpoint-Out-Rec.
+
+       Write-Exception-Para.
+           Move Spaces To Exception-Rec
+           Move B-ADS-ID To EX-ADS-ID-1
+           Move B-ACTION To EX-ACTION-1
+           Move B-RACF-ID To EX-RACF-1
+           Move B-EFF-DATE To EX-EFF-DATE-1
+           Move B-EXP-DATE To EX-EXP-DATE-1
+           Move B-GRP-COUNT To EX-GRP-COUNT-1
+           Perform Copy-One-Exception-Grp-1
+              Varying WS-Grp-Idx From 1 By 1
+              Until WS-Grp-Idx > B-GRP-COUNT
+           Move M-ADS-ID To EX-ADS-ID-2
+           Move M-ACTION To EX-ACTION-2
+           Move M-RACF-ID To EX-RACF-2
+           Move M-EFF-DATE To EX-EFF-DATE-2
+           Move M-EXP-DATE To EX-EXP-DATE-2
+           Move M-GRP-COUNT To EX-GRP-COUNT-2
+           Perform Copy-One-Exception-Grp-2
+              Varying WS-Grp-Idx From 1 By 1
+              Until WS-Grp-Idx > M-GRP-COUNT
+           Write Exception-Rec
+           Add 1 To WS-Exception-Count
+           Move 'Y' To WS-Exception-Pending.
+
+       Copy-One-Exception-Grp-1.
+           Move B-GRP-ACTION(WS-Grp-Idx) To EX-GRP-ACTION-1(WS-Grp-Idx)
+           Move B-GRP-RACF-ID(WS-Grp-Idx)
+              To EX-GRP-RACF-ID-1(WS-Grp-Idx)
+           Move B-GRP-EFF-DATE(WS-Grp-Idx)
+              To EX-GRP-EFF-DATE-1(WS-Grp-Idx)
+           Move B-GRP-EXP-DATE(WS-Grp-Idx)
+              To EX-GRP-EXP-DATE-1(WS-Grp-Idx).
+
+       Copy-One-Exception-Grp-2.
+           Move M-GRP-ACTION(WS-Grp-Idx) To EX-GRP-ACTION-2(WS-Grp-Idx)
+           Move M-GRP-RACF-ID(WS-Grp-Idx)
+              To EX-GRP-RACF-ID-2(WS-Grp-Idx)
+           Move M-GRP-EFF-DATE(WS-Grp-Idx)
+              To EX-GRP-EFF-DATE-2(WS-Grp-Idx)
+           Move M-GRP-EXP-DATE(WS-Grp-Idx)
+              To EX-GRP-EXP-DATE-2(WS-Grp-Idx).
+
+       Copy-One-Reject-Grp-Entry.
+           Move M-GRP-ACTION(WS-Grp-Idx) To RJ-GRP-ACTION(WS-Grp-Idx)
+           Move M-GRP-RACF-ID(WS-Grp-Idx)
+              To RJ-GRP-RACF-ID(WS-Grp-Idx)
+           Move M-GRP-EFF-DATE(WS-Grp-Idx)
+              To RJ-GRP-EFF-DATE(WS-Grp-Idx)
+           Move M-GRP-EXP-DATE(WS-Grp-Idx)
+              To RJ-GRP-EXP-DATE(WS-Grp-Idx).
+
+       Copy-One-Buffered-Reject-Grp-Entry.
+           Move B-GRP-ACTION(WS-Grp-Idx) To RJ-GRP-ACTION(WS-Grp-Idx)
+           Move B-GRP-RACF-ID(WS-Grp-Idx)
+              To RJ-GRP-RACF-ID(WS-Grp-Idx)
+           Move B-GRP-EFF-DATE(WS-Grp-Idx)
+              To RJ-GRP-EFF-DATE(WS-Grp-Idx)
+           Move B-GRP-EXP-DATE(WS-Grp-Idx)
+              To RJ-GRP-EXP-DATE(WS-Grp-Idx).
+
+       End-Para.
+           If WS-Read-Count > 0 And WS-Exception-Pending Not Equal 'Y'
+              perform Flush-Buffer-Para
+           End-If
+           Close Merged-Ulist New-Ulist Audit-Log Reject-File
+                 Exception-File Checkpoint-Out.
+
+       Report-Para.
+           Display 'NUREQUSR CONTROL TOTALS'
+           Display 'RECORDS READ . . . . . ' WS-Read-Count
+           Display 'RECORDS WRITTEN  . . . ' WS-Write-Count
+           Display 'ACTIONS SPACES . . . . ' WS-Count-Spaces
+           Display 'ACTIONS A (ADD)  . . . ' WS-Count-Add
+           Display 'ACTIONS C (CHANGE) . . ' WS-Count-Change
+           Display 'ACTIONS D (DELETE) . . ' WS-Count-Delete
+           Display 'REJECTED RECORDS . . . ' WS-Reject-Count
+           Display 'EXCEPTION RECORDS  . . ' WS-Exception-Count.
+
+       Set-Return-Code-Para.
+           Compute WS-Total-Applied =
+                   WS-Count-Add + WS-Count-Change + WS-Count-Delete
+           If WS-Reject-Count > 0 Or WS-Exception-Count > 0
+              Move 8 To Return-Code
+           Else If WS-Total-Applied = 0
+              Move 4 To Return-Code
+           Else
+              Move 0 To Return-Code
+           End-If
+           Display 'RETURN-CODE IS . . . . ' Return-Code.
+
+        EXIT PROGRAM.
